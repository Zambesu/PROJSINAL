@@ -8,27 +8,54 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *CARREGA O ARQUIVO SINTÉTICO
-         SELECT SINTETICO ASSIGN TO 'SINTETICO.TXT'
+      *CARREGA O ARQUIVO SINTÉTICO. NOME MONTADO EM TEMPO DE EXECUCAO
+      * A PARTIR DO SUFIXO INFORMADO (WRK-NOME-SINTETICO).
+         SELECT SINTETICO ASSIGN TO DYNAMIC WRK-NOME-SINTETICO
          ORGANIZATION IS LINE SEQUENTIAL.
 
-      *CARREGA O ARQUIVO ANALÍTICO
-         SELECT ANALITICO ASSIGN TO 'ANALITICO.TXT'
+      *CARREGA O ARQUIVO ANALÍTICO. NOME MONTADO EM TEMPO DE EXECUCAO.
+         SELECT ANALITICO ASSIGN TO DYNAMIC WRK-NOME-ANALITICO
          ORGANIZATION IS LINE SEQUENTIAL.
 
       *CARREGA O ARQUIVO DE RESULTADO
-      * QUE ENCONTROU NO SINTETICO E NO ANALITICO.
-         SELECT RESULTADO1 ASSIGN TO 'RESULTADO1.TXT'
+      * QUE ENCONTROU NO SINTETICO E NO ANALITICO. NOME MONTADO EM
+      * TEMPO DE EXECUCAO.
+         SELECT RESULTADO1 ASSIGN TO DYNAMIC WRK-NOME-RESULTADO1
          ORGANIZATION IS LINE SEQUENTIAL.
 
       *CARREGA O ARQUIVO DE RESULTADO
-      * QUE ENCONTROU NO SINTETICO MAS NÃO NO ANALITICO.
-         SELECT RESULTADO2 ASSIGN TO 'RESULTADO2.TXT'
+      * QUE ENCONTROU NO SINTETICO MAS NÃO NO ANALITICO. NOME MONTADO
+      * EM TEMPO DE EXECUCAO.
+         SELECT RESULTADO2 ASSIGN TO DYNAMIC WRK-NOME-RESULTADO2
          ORGANIZATION IS LINE SEQUENTIAL.
 
       *CARREGA O ARQUIVO DE RESULTADO
-      * QUE ENCONTROU NO ANALITICO MAS NÃO NO SINTETICO.
-         SELECT RESULTADO3 ASSIGN TO 'RESULTADO3.TXT'
+      * QUE ENCONTROU NO ANALITICO MAS NÃO NO SINTETICO. NOME MONTADO
+      * EM TEMPO DE EXECUCAO.
+         SELECT RESULTADO3 ASSIGN TO DYNAMIC WRK-NOME-RESULTADO3
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+      *CARREGA O ARQUIVO DE RESUMO DE TOTAIS DE CONTROLE DO
+      * PROCESSAMENTO (CONFERENCIA DO BATIMENTO DA CONCILIACAO). NOME
+      * MONTADO EM TEMPO DE EXECUCAO, MESMO SUFIXO DE RESULTADO1/2/3,
+      * PARA NAO SER SOBRESCRITO POR UMA SEGUNDA RODADA NO MESMO DIA.
+         SELECT RESUMO ASSIGN TO DYNAMIC WRK-NOME-RESUMO
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+      *CARREGA O LOG DE AUDITORIA DAS EXECUCOES DO PROGRAMA (UMA
+      * LINHA GRAVADA NO FINAL DE CADA EXECUCAO, EM MODO EXTEND).
+      * NOME FIXO DE PROPOSITO - E UM LOG ACUMULADO ENTRE RODADAS E
+      * ENTRE SUFIXOS, NAO UM ARQUIVO POR PERIODO.
+         SELECT AUDITLOG ASSIGN TO 'AUDITLOG.TXT'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WRK-FS-AUDITLOG.
+
+      *CARREGA O ARQUIVO DE REGISTROS REJEITADOS NA CRITICA DE ENTRADA
+      * (VALOR ZERADO, BALANCETE/PARTIDA ZERADOS OU LCTO NAO
+      * RECONHECIDO) - ESSES REGISTROS NAO CHEGAM A ENTRAR NO MERGE.
+      * NOME MONTADO EM TEMPO DE EXECUCAO, MESMO SUFIXO DE
+      * RESULTADO1/2/3.
+         SELECT REJEITADOS ASSIGN TO DYNAMIC WRK-NOME-REJEITADOS
          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -55,105 +82,777 @@
 
        FD RESULTADO1.
          01 RESUL1-REG.
+           05 RESUL1-DATA              PIC 9(08) VALUE ZEROS.
            05 RESUL1-PREFIXO           PIC 9(05) VALUE ZEROS.
            05 RESUL1-BALANCETE         PIC 9(09) VALUE ZEROS.
-           05 RESUL1-QT-PARTIDAS       PIC 9(06) VALUE ZEROS.
-           05 RESUL1-QT-LCTOS          PIC 9(04) VALUE ZEROS.
+           05 RESUL1-QT-PARTIDAS       PIC 9(07) VALUE ZEROS.
+           05 RESUL1-QT-LCTOS          PIC 9(07) VALUE ZEROS.
            05 RESUL1-TOTAL             PIC 9(17) VALUE ZEROS.
+      *TIPO DE LINHA: 'D' = SUBTOTAL DETALHE DE UM BALANCETE,
+      * 'T' = TOTAL GERAL DA EXECUCAO (ULTIMA LINHA DO ARQUIVO).
+           05 RESUL1-TIPO-LINHA        PIC X(01) VALUE 'D'.
+               88 RESUL1-LINHA-DETALHE          VALUE 'D'.
+               88 RESUL1-LINHA-TOTAL-GERAL      VALUE 'T'.
 
        FD RESULTADO2.
          01 RESUL2-REG.
+           05 RESUL2-DATA              PIC 9(08) VALUE ZEROS.
            05 RESUL2-PREFIXO           PIC 9(05) VALUE ZEROS.
            05 RESUL2-BALANCETE         PIC 9(09) VALUE ZEROS.
-           05 RESUL2-PARTIDA           PIC 9(06) VALUE ZEROS.
+           05 RESUL2-PARTIDA           PIC 9(17) VALUE ZEROS.
            05 RESUL2-LCTO              PIC 9(04) VALUE ZEROS.
            05 RESUL2-VALOR             PIC 9(17) VALUE ZEROS.
            05 RESUL2-HST               PIC 9(03) VALUE ZEROS.
+      *TIPO DE DIVERGENCIA: 'C' = CHAVE (BALANCETE/PARTIDA/LCTO) NAO
+      * ENCONTRADA NO ANALITICO; 'V' = CHAVE BATEU MAS O VALOR DIFERE.
+           05 RESUL2-TIPO-DIVERG       PIC X(01) VALUE 'C'.
+               88 RESUL2-DIVERG-CHAVE           VALUE 'C'.
+               88 RESUL2-DIVERG-VALOR           VALUE 'V'.
 
+      *RESULTADO3 E UM RELATORIO IMPRESSO (TITULO/DATA/PAGINACAO,
+      * CABECALHO DE COLUNAS E TOTAL GERAL) E NAO MAIS UM EXTRATO DE
+      * CAMPOS FIXOS - AS LINHAS SAO MONTADAS EM WRK-R3-LINHA-DET E
+      * NOS CABECALHOS/TOTAIS DE 1550-IMPRIME-CABECALHO-R3 E
+      * 1650-GRAVA-R3-TOTAL-GERAL.
        FD RESULTADO3.
-         01 RESUL3-REG.
-           05 RESUL3-PREF-ORIG         PIC 9(03) VALUE ZEROS.
-           05 RESUL3-BALANCETE         PIC 9(09) VALUE ZEROS.
-           05 RESUL3-PREF-DEST         PIC 9(05) VALUE ZEROS.
-           05 RESUL3-PARTIDA           PIC 9(17) VALUE ZEROS.
-           05 RESUL3-LCTO              PIC 9(02) VALUE ZEROS.
-           05 RESUL3-VALOR             PIC 9(15) VALUE ZEROS.
-           05 RESUL3-HST               PIC 9(03) VALUE ZEROS.
+         01 RESUL3-LINHA                PIC X(132).
+
+       FD RESUMO.
+         01 RESUMO-LINHA                PIC X(132).
+
+       FD AUDITLOG.
+         01 AUDITLOG-LINHA              PIC X(170).
+
+       FD REJEITADOS.
+         01 REJ-REG.
+           05 REJ-DATA                 PIC 9(08) VALUE ZEROS.
+           05 REJ-ORIGEM               PIC X(04) VALUE SPACES.
+           05 REJ-PREFIXO              PIC 9(03) VALUE ZEROS.
+           05 REJ-BALANCETE            PIC 9(09) VALUE ZEROS.
+           05 REJ-PARTIDA              PIC 9(17) VALUE ZEROS.
+           05 REJ-LCTO                 PIC 9(02) VALUE ZEROS.
+           05 REJ-VALOR                PIC 9(15) VALUE ZEROS.
+      *MOTIVO DA REJEICAO: '01' = VALOR ZERADO; '02' = LCTO NAO
+      * RECONHECIDO; '03' = BALANCETE ZERADO; '04' = PARTIDA ZERADA.
+           05 REJ-COD-MOTIVO           PIC X(02) VALUE SPACES.
+               88 REJ-MOTIVO-VALOR-ZERADO       VALUE '01'.
+               88 REJ-MOTIVO-LCTO-INVALIDO      VALUE '02'.
+               88 REJ-MOTIVO-BALANCETE-ZERADO   VALUE '03'.
+               88 REJ-MOTIVO-PARTIDA-ZERADA     VALUE '04'.
 
        WORKING-STORAGE SECTION.
 
        77 WRK-DATA                     PIC 9(08).
        77 WRK-STATUS-SINT              PIC X(03) VALUE SPACES.
        77 WRK-STATUS-ANAL              PIC X(03) VALUE SPACES.
-       77 WRK-R1-QT-PARTIDAS           PIC 9(06) VALUE ZEROS.
-       77 WRK-R1-QT-LCTOS              PIC 9(04) VALUE ZEROS.
-       77 WRK-R1-VALORTOTAL            PIC 9(15) VALUE ZEROS.
+       77 WRK-FS-AUDITLOG              PIC X(02) VALUE SPACES.
+
+      *SUFIXO INFORMADO PELO OPERADOR (PARM/ACCEPT) PARA IDENTIFICAR
+      * O PERIODO/BALANCETE DA RODADA NOS NOMES DOS ARQUIVOS, PERMI-
+      * TINDO MAIS DE UMA EXECUCAO NO MESMO DIA SEM SOBRESCREVER O
+      * RESULTADO DA RODADA ANTERIOR.
+       77 WRK-SUFIXO                   PIC X(08) VALUE SPACES.
+       77 WRK-NOME-SINTETICO           PIC X(40) VALUE SPACES.
+       77 WRK-NOME-ANALITICO           PIC X(40) VALUE SPACES.
+       77 WRK-NOME-RESULTADO1          PIC X(40) VALUE SPACES.
+       77 WRK-NOME-RESULTADO2          PIC X(40) VALUE SPACES.
+       77 WRK-NOME-RESULTADO3          PIC X(40) VALUE SPACES.
+       77 WRK-NOME-RESUMO              PIC X(40) VALUE SPACES.
+       77 WRK-NOME-REJEITADOS          PIC X(40) VALUE SPACES.
+      *TABELA DE SUBTOTAIS DE RESULTADO1, QUEBRADA POR
+      * PREFIXO+BALANCETE. NAO DEPENDE DA ORDEM DE CHEGADA DOS
+      * REGISTROS NO MERGE, JA QUE O SORT NO JCL (BALANCETE+PARTIDA+
+      * LCTO) NAO GARANTE QUE OS PREFIXOS DE UM MESMO BALANCETE
+      * CHEGUEM AGRUPADOS. WRK-R1-TAB-ULT-PARTIDA GUARDA A ULTIMA
+      * PARTIDA JA CONTADA NESSA LINHA, PARA QUE QT-PARTIDAS CONTE
+      * PARTIDAS DISTINTAS E QT-LCTOS CONTE TODOS OS LANCAMENTOS
+      * CASADOS (UMA PARTIDA PODE TER MAIS DE UM LCTO CASADO, EX.:
+      * DEBITO E CREDITO).
+       01 WRK-R1-TABELA.
+           05 WRK-R1-QTDE               PIC 9(04) VALUE ZEROS.
+           05 WRK-R1-TAB OCCURS 500 TIMES INDEXED BY WRK-R1-IDX.
+               10 WRK-R1-TAB-PREFIXO     PIC 9(03) VALUE ZEROS.
+               10 WRK-R1-TAB-BALANCETE   PIC 9(09) VALUE ZEROS.
+               10 WRK-R1-TAB-QT-PARTIDAS PIC 9(07) VALUE ZEROS.
+               10 WRK-R1-TAB-QT-LCTOS    PIC 9(07) VALUE ZEROS.
+               10 WRK-R1-TAB-VALORTOTAL  PIC 9(17) VALUE ZEROS.
+               10 WRK-R1-TAB-ULT-PARTIDA PIC 9(17) VALUE ZEROS.
+       77 WRK-ACHOU-R1                  PIC X(01) VALUE 'N'.
+           88 ACHOU-R1-LINHA                       VALUE 'S'.
+
+      *TOTAIS DE CONTROLE DO PROCESSAMENTO (GERAL)
+       77 WRK-TOT-R1-QT                PIC 9(07) VALUE ZEROS.
+       77 WRK-TOT-R1-VALOR             PIC 9(17) VALUE ZEROS.
+       77 WRK-TOT-R2-QT                PIC 9(07) VALUE ZEROS.
+       77 WRK-TOT-R2-VALOR             PIC 9(17) VALUE ZEROS.
+       77 WRK-TOT-R3-QT                PIC 9(07) VALUE ZEROS.
+       77 WRK-TOT-R3-VALOR             PIC 9(17) VALUE ZEROS.
+
+      *TABELA DE TOTAIS DE CONTROLE, QUEBRADA POR BALANCETE
+       01 WRK-BAL-TABELA.
+           05 WRK-BAL-QTDE              PIC 9(04) VALUE ZEROS.
+           05 WRK-BAL-TAB OCCURS 500 TIMES INDEXED BY WRK-BAL-IDX.
+               10 WRK-BAL-CHAVE         PIC 9(09) VALUE ZEROS.
+               10 WRK-BAL-QT-R1         PIC 9(07) VALUE ZEROS.
+               10 WRK-BAL-VL-R1         PIC 9(17) VALUE ZEROS.
+               10 WRK-BAL-QT-R2         PIC 9(07) VALUE ZEROS.
+               10 WRK-BAL-VL-R2         PIC 9(17) VALUE ZEROS.
+               10 WRK-BAL-QT-R3         PIC 9(07) VALUE ZEROS.
+               10 WRK-BAL-VL-R3         PIC 9(17) VALUE ZEROS.
+
+      *PARAMETROS DE CHAMADA DO PARAGRAFO DE ACUMULACAO POR BALANCETE
+       77 WRK-ACUM-BALANCETE           PIC 9(09).
+       77 WRK-ACUM-TIPO                PIC X(02).
+       77 WRK-ACUM-VALOR               PIC 9(17).
+       77 WRK-ACHOU-BAL                PIC X(01) VALUE 'N'.
+           88 ACHOU-BALANCETE                     VALUE 'S'.
+
+      *CHAVES DE COMPARACAO DO CASAMENTO (MERGE) ENTRE SINTETICO E
+      * ANALITICO - OS ARQUIVOS CHEGAM PRE-CLASSIFICADOS (SORT NO
+      * JCL) EM ORDEM ASCENDENTE DE BALANCETE+PARTIDA+LCTO.
+       01 WRK-SINT-CHAVE.
+           05 WRK-SINT-CH-BALANCETE     PIC 9(09).
+           05 WRK-SINT-CH-PARTIDA       PIC 9(17).
+           05 WRK-SINT-CH-LCTO          PIC 9(02).
+       01 WRK-ANAL-CHAVE.
+           05 WRK-ANAL-CH-BALANCETE     PIC 9(09).
+           05 WRK-ANAL-CH-PARTIDA       PIC 9(17).
+           05 WRK-ANAL-CH-LCTO          PIC 9(02).
+
+      *TIPO DE DIVERGENCIA A SER GRAVADO NA PROXIMA CHAMADA DE
+      * 1400-GRAVA-R2-SO-SINT / 1500-GRAVA-R3-SO-ANAL.
+       77 WRK-TIPO-DIVERG-ATUAL        PIC X(01).
+
+      *CONTADORES DE VOLUME LIDO E GRAVADO, PARA O LOG DE AUDITORIA.
+       77 WRK-QT-SINT-LIDOS            PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-ANAL-LIDOS            PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-R1-GRAVADOS           PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-R2-GRAVADOS           PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-R3-GRAVADOS           PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS            PIC 9(07) VALUE ZEROS.
+
+      *CRITICA DE ENTRADA: INDICA SE O REGISTRO RECEM-LIDO DO
+      * SINTETICO/ANALITICO PASSOU NA VALIDACAO OU FOI REJEITADO.
+       77 WRK-SINT-VALIDO              PIC X(01) VALUE 'S'.
+           88 SINT-REGISTRO-VALIDO               VALUE 'S'.
+       77 WRK-ANAL-VALIDO              PIC X(01) VALUE 'S'.
+           88 ANAL-REGISTRO-VALIDO               VALUE 'S'.
+       77 WRK-REJ-COD-MOTIVO           PIC X(02) VALUE SPACES.
+
+      *PARAMETRO DE CHAMADA DE 1170-VALIDA-LCTO (LCTO A CONFERIR) E
+      * RESULTADO DA CONFERENCIA.
+       77 WRK-VAL-LCTO                 PIC 9(02).
+       77 WRK-LCTO-ACHOU               PIC X(01) VALUE 'N'.
+           88 LCTO-RECONHECIDO                   VALUE 'S'.
+
+      *PARAMETRO DE CHAMADA DE 1270-BUSCA-DESC-HST (CODIGO DE
+      * HISTORICO A CONSULTAR) E DESCRICAO ENCONTRADA.
+       77 WRK-VAL-HST                  PIC 9(03).
+       77 WRK-HST-DESC                 PIC X(30) VALUE SPACES.
+
+      *TABELA DE CODIGOS DE HISTORICO (HST) X DESCRICAO, CONSULTADA
+      * POR 1270-BUSCA-DESC-HST. OS DADOS FICAM EM
+      * WRK-HST-TABELA-DADOS (UM FILLER DE 33 POSICOES POR CODIGO -
+      * 3 DE CODIGO MAIS 30 DE DESCRICAO) E WRK-HST-TABELA REDEFINE
+      * ESSA AREA COMO TABELA INDEXADA PARA A SEARCH ABAIXO. UM
+      * CODIGO NOVO E INCLUIDO ACRESCENTANDO UM FILLER AQUI E
+      * AUMENTANDO O OCCURS CORRESPONDENTE.
+       01 WRK-HST-TABELA-DADOS.
+           05 FILLER PIC X(33) VALUE
+               '001DEPOSITO                      '.
+           05 FILLER PIC X(33) VALUE
+               '002SAQUE                         '.
+           05 FILLER PIC X(33) VALUE
+               '003TRANSFERENCIA                 '.
+           05 FILLER PIC X(33) VALUE
+               '004ESTORNO                       '.
+           05 FILLER PIC X(33) VALUE
+               '005TARIFA                        '.
+           05 FILLER PIC X(33) VALUE
+               '006AJUSTE CONTABIL               '.
+       01 WRK-HST-TABELA REDEFINES WRK-HST-TABELA-DADOS.
+           05 WRK-HST-TAB OCCURS 6 TIMES INDEXED BY WRK-HST-IDX.
+               10 WRK-HST-TAB-COD       PIC 9(03).
+               10 WRK-HST-TAB-DESC      PIC X(30).
+
+      *LINHA DE DETALHE DO RELATORIO IMPRESSO DE RESULTADO3, MONTADA
+      * POR 1500-GRAVA-R3-SO-ANAL E TRANSFERIDA PARA RESUL3-LINHA.
+       01 WRK-R3-LINHA-DET.
+           05 WRK-R3-LD-PREF-ORIG      PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-BALANCETE      PIC Z(8)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-PREF-DEST      PIC Z(4)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-PARTIDA        PIC Z(16)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-LCTO           PIC Z9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-VALOR          PIC Z(14)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-HST            PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-HISTORICO      PIC X(30).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-R3-LD-TIPO           PIC X(01).
+
+      *CONTROLE DE PAGINACAO DO RELATORIO DE RESULTADO3.
+       77 WRK-R3-LINHAS-PAG            PIC 9(02) VALUE ZEROS.
+       77 WRK-R3-PAGINA                PIC 9(03) VALUE ZEROS.
+       77 WRK-R3-MAX-LINHAS            PIC 9(02) VALUE 20.
+
+      *DATA/HORA DE EXECUCAO, PARA O LOG DE AUDITORIA.
+       77 WRK-LOG-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+       77 WRK-LOG-HORA-SISTEMA         PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-MAIN-PROCEDURE.
            DISPLAY 'INSIRA A DATA...'
            ACCEPT WRK-DATA FROM CONSOLE.
+           DISPLAY 'INSIRA O SUFIXO DO PERIODO/BALANCETE...'
+           ACCEPT WRK-SUFIXO FROM CONSOLE.
+           ACCEPT WRK-LOG-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA-SISTEMA FROM TIME.
+           PERFORM 0500-MONTA-NOMES-ARQUIVOS.
            OPEN INPUT SINTETICO.
            OPEN INPUT ANALITICO.
            OPEN OUTPUT RESULTADO1.
            OPEN OUTPUT RESULTADO2.
            OPEN OUTPUT RESULTADO3.
-           PERFORM 1000-PROC-SINT.
-           PERFORM 2000-PROC-ANAL.
+           OPEN OUTPUT RESUMO.
+           OPEN OUTPUT REJEITADOS.
+           OPEN EXTEND AUDITLOG.
+           IF WRK-FS-AUDITLOG = '35'
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+           PERFORM 1000-COMPARA-ARQUIVOS.
            CLOSE SINTETICO.
            CLOSE ANALITICO.
            CLOSE RESULTADO1.
            CLOSE RESULTADO2.
            CLOSE RESULTADO3.
+           CLOSE REJEITADOS.
+           PERFORM 9000-RESUMO-FINAL.
+           CLOSE RESUMO.
+           PERFORM 9500-GRAVA-AUDITLOG.
+           CLOSE AUDITLOG.
            DISPLAY '-------------------'.
            DISPLAY 'FIM DO PROGRAMA'.
            STOP RUN.
 
-       1000-PROC-SINT.
-       PERFORM UNTIL WRK-STATUS-SINT = 'FIM'
-         READ SINTETICO INTO SINT-REG
-         AT END
-           MOVE 'FIM' TO WRK-STATUS-SINT
-         NOT AT END
+      *MONTA OS NOMES DOS ARQUIVOS DE ENTRADA/SAIDA A PARTIR DO SUFIXO
+      * INFORMADO PELO OPERADOR, PARA QUE UMA SEGUNDA RODADA NO MESMO
+      * DIA NAO SOBRESCREVA OS RESULTADOS DA RODADA ANTERIOR.
+       0500-MONTA-NOMES-ARQUIVOS.
+           STRING 'SINTETICO.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-SINTETICO
+           STRING 'ANALITICO.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-ANALITICO
+           STRING 'RESULTADO1.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-RESULTADO1
+           STRING 'RESULTADO2.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-RESULTADO2
+           STRING 'RESULTADO3.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-RESULTADO3
+           STRING 'RESUMO.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-RESUMO
+           STRING 'REJEITADOS.' DELIMITED BY SIZE
+                  WRK-SUFIXO DELIMITED BY SPACE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WRK-NOME-REJEITADOS.
+
+      *CASAMENTO EM MERGE ENTRE SINTETICO E ANALITICO, JA CLASSIFICADOS
+      * EM ORDEM ASCENDENTE DE BALANCETE+PARTIDA+LCTO (SORT NO JCL).
+      * CADA REGISTRO DE CADA ARQUIVO E LIDO E COMPARADO UMA UNICA VEZ.
+       1000-COMPARA-ARQUIVOS.
+           PERFORM 1550-IMPRIME-CABECALHO-R3.
+           PERFORM 1100-LER-SINT.
+           PERFORM 1200-LER-ANAL.
+           PERFORM UNTIL WRK-STATUS-SINT = 'FIM'
+                     AND WRK-STATUS-ANAL = 'FIM'
+               PERFORM 1050-COMPARA-CHAVES
+           END-PERFORM.
+           PERFORM 1350-GRAVA-R1-TABELA.
+           PERFORM 1600-GRAVA-R1-TOTAL-GERAL.
+           PERFORM 1650-GRAVA-R3-TOTAL-GERAL.
+
+      *DECIDE, A PARTIR DAS CHAVES CORRENTES DE CADA ARQUIVO, QUAL
+      * REGISTRO ESTA "ATRASADO" NO MERGE (SO EXISTE EM UM DOS LADOS)
+      * OU SE AS CHAVES CASAM (PODENDO AINDA DIVERGIR NO VALOR).
+       1050-COMPARA-CHAVES.
+           EVALUATE TRUE
+             WHEN WRK-STATUS-SINT = 'FIM'
+               MOVE 'C' TO WRK-TIPO-DIVERG-ATUAL
+               PERFORM 1500-GRAVA-R3-SO-ANAL
+               PERFORM 1200-LER-ANAL
+             WHEN WRK-STATUS-ANAL = 'FIM'
+               MOVE 'C' TO WRK-TIPO-DIVERG-ATUAL
+               PERFORM 1400-GRAVA-R2-SO-SINT
+               PERFORM 1100-LER-SINT
+             WHEN WRK-SINT-CHAVE < WRK-ANAL-CHAVE
+               MOVE 'C' TO WRK-TIPO-DIVERG-ATUAL
+               PERFORM 1400-GRAVA-R2-SO-SINT
+               PERFORM 1100-LER-SINT
+             WHEN WRK-SINT-CHAVE > WRK-ANAL-CHAVE
+               MOVE 'C' TO WRK-TIPO-DIVERG-ATUAL
+               PERFORM 1500-GRAVA-R3-SO-ANAL
+               PERFORM 1200-LER-ANAL
+             WHEN OTHER
+               IF SINT-VALOR = ANAL-VALOR
+                  PERFORM 1300-GRAVA-R1-MATCH
+               ELSE
+                  MOVE 'V' TO WRK-TIPO-DIVERG-ATUAL
+                  PERFORM 1400-GRAVA-R2-SO-SINT
+                  PERFORM 1500-GRAVA-R3-SO-ANAL
+               END-IF
+               PERFORM 1100-LER-SINT
+               PERFORM 1200-LER-ANAL
+           END-EVALUATE.
+
+      *LE O PROXIMO REGISTRO DO SINTETICO E ATUALIZA A CHAVE DE MERGE.
+      * REGISTROS QUE NAO PASSAM NA CRITICA DE ENTRADA (1150-VALIDA-
+      * SINT) SAO GRAVADOS EM REJEITADOS E O ARQUIVO CONTINUA SENDO
+      * LIDO ATE ACHAR UM REGISTRO VALIDO OU CHEGAR AO FIM.
+       1100-LER-SINT.
+           MOVE 'N' TO WRK-SINT-VALIDO
+           PERFORM UNTIL WRK-STATUS-SINT = 'FIM'
+                     OR SINT-REGISTRO-VALIDO
+               READ SINTETICO INTO SINT-REG
+                 AT END
+                   MOVE 'FIM' TO WRK-STATUS-SINT
+                 NOT AT END
+                   ADD 1 TO WRK-QT-SINT-LIDOS
+                   PERFORM 1150-VALIDA-SINT
+                   IF NOT SINT-REGISTRO-VALIDO
+                      PERFORM 1160-GRAVA-REJEITADO-SINT
+                   END-IF
+               END-READ
+           END-PERFORM
+           IF WRK-STATUS-SINT NOT = 'FIM'
+              MOVE SINT-BALANCETE TO WRK-SINT-CH-BALANCETE
+              MOVE SINT-PARTIDA   TO WRK-SINT-CH-PARTIDA
+              MOVE SINT-LCTO      TO WRK-SINT-CH-LCTO
+           END-IF.
+
+      *CRITICA DE ENTRADA DO REGISTRO SINTETICO RECEM-LIDO.
+       1150-VALIDA-SINT.
+           MOVE 'S' TO WRK-SINT-VALIDO
+           MOVE SINT-LCTO TO WRK-VAL-LCTO
+           PERFORM 1170-VALIDA-LCTO
+           EVALUATE TRUE
+             WHEN SINT-VALOR = ZEROS
+               MOVE 'N'  TO WRK-SINT-VALIDO
+               MOVE '01' TO WRK-REJ-COD-MOTIVO
+             WHEN SINT-BALANCETE = ZEROS
+               MOVE 'N'  TO WRK-SINT-VALIDO
+               MOVE '03' TO WRK-REJ-COD-MOTIVO
+             WHEN SINT-PARTIDA = ZEROS
+               MOVE 'N'  TO WRK-SINT-VALIDO
+               MOVE '04' TO WRK-REJ-COD-MOTIVO
+             WHEN NOT LCTO-RECONHECIDO
+               MOVE 'N'  TO WRK-SINT-VALIDO
+               MOVE '02' TO WRK-REJ-COD-MOTIVO
+           END-EVALUATE.
+
+      *GRAVA EM REJEITADOS UM REGISTRO DO SINTETICO QUE FALHOU NA
+      * CRITICA DE ENTRADA.
+       1160-GRAVA-REJEITADO-SINT.
+           MOVE SPACES      TO REJ-REG
+           MOVE WRK-DATA    TO REJ-DATA
+           MOVE 'SINT'      TO REJ-ORIGEM
+           MOVE SINT-PREFIXO   TO REJ-PREFIXO
+           MOVE SINT-BALANCETE TO REJ-BALANCETE
+           MOVE SINT-PARTIDA   TO REJ-PARTIDA
+           MOVE SINT-LCTO      TO REJ-LCTO
+           MOVE SINT-VALOR     TO REJ-VALOR
+           MOVE WRK-REJ-COD-MOTIVO TO REJ-COD-MOTIVO
+           WRITE REJ-REG
+           ADD 1 TO WRK-QT-REJEITADOS.
+
+      *LE O PROXIMO REGISTRO DO ANALITICO E ATUALIZA A CHAVE DE MERGE.
+      * REGISTROS QUE NAO PASSAM NA CRITICA DE ENTRADA (1250-VALIDA-
+      * ANAL) SAO GRAVADOS EM REJEITADOS E O ARQUIVO CONTINUA SENDO
+      * LIDO ATE ACHAR UM REGISTRO VALIDO OU CHEGAR AO FIM.
+       1200-LER-ANAL.
+           MOVE 'N' TO WRK-ANAL-VALIDO
            PERFORM UNTIL WRK-STATUS-ANAL = 'FIM'
+                     OR ANAL-REGISTRO-VALIDO
                READ ANALITICO INTO ANAL-REG
-             AT END
-               MOVE 'FIM' TO WRK-STATUS-ANAL
-             NOT AT END
-             IF ANAL-REG = SINT-REG
-                MOVE SINT-PREFIXO TO RESUL1-PREFIXO
-                MOVE SINT-BALANCETE TO RESUL1-BALANCETE
-                MOVE 1 TO RESUL1-QT-PARTIDAS
-                ADD 1 TO RESUL1-QT-LCTOS
-                ADD SINT-VALOR TO RESUL1-TOTAL
-                WRITE RESUL1-REG
-             ELSE
-                MOVE SINT-PREFIXO TO RESUL2-PREFIXO
-                MOVE SINT-BALANCETE TO RESUL2-BALANCETE
-                MOVE SINT-PARTIDA TO RESUL2-PARTIDA
-                MOVE SINT-LCTO TO RESUL2-LCTO
-                ADD SINT-VALOR TO RESUL2-VALOR
-                WRITE RESUL2-REG
+                 AT END
+                   MOVE 'FIM' TO WRK-STATUS-ANAL
+                 NOT AT END
+                   ADD 1 TO WRK-QT-ANAL-LIDOS
+                   PERFORM 1250-VALIDA-ANAL
+                   IF NOT ANAL-REGISTRO-VALIDO
+                      PERFORM 1260-GRAVA-REJEITADO-ANAL
+                   END-IF
+               END-READ
            END-PERFORM
-       END-PERFORM.
+           IF WRK-STATUS-ANAL NOT = 'FIM'
+              MOVE ANAL-BALANCETE TO WRK-ANAL-CH-BALANCETE
+              MOVE ANAL-PARTIDA   TO WRK-ANAL-CH-PARTIDA
+              MOVE ANAL-LCTO      TO WRK-ANAL-CH-LCTO
+           END-IF.
 
-       2000-PROC-ANAL.
-           MOVE SPACES TO WRK-STATUS-SINT
-           PERFORM UNTIL WRK-STATUS-SINT = 'FIM'
-           READ ANALITICO INTO ANAL-REG
-           AT END
-            MOVE 'FIM' TO WRK-STATUS-ANAL
-           NOT AT END
-            PERFORM UNTIL WRK-STATUS-SINT = 'FIM'
-              IF ANAL-REG NOT EQUAL SINT-REG
-                 MOVE ANAL-PREF-ORIG TO RESUL3-PREF-ORIG
-                 MOVE ANAL-BALANCETE TO RESUL3-BALANCETE
-                 MOVE ANAL-PREF-DEST TO RESUL3-PREF-DEST
-                 MOVE ANAL-PARTIDA   TO RESUL3-PARTIDA
-                 MOVE ANAL-LCTO      TO RESUL3-LCTO
-                 MOVE ANAL-VALOR     TO RESUL3-VALOR
-                 MOVE ANAL-HST       TO RESUL3-HST
-                 WRITE RESUL3-REG
-             END-IF
-           END-PERFORM
+      *CRITICA DE ENTRADA DO REGISTRO ANALITICO RECEM-LIDO.
+       1250-VALIDA-ANAL.
+           MOVE 'S' TO WRK-ANAL-VALIDO
+           MOVE ANAL-LCTO TO WRK-VAL-LCTO
+           PERFORM 1170-VALIDA-LCTO
+           EVALUATE TRUE
+             WHEN ANAL-VALOR = ZEROS
+               MOVE 'N'  TO WRK-ANAL-VALIDO
+               MOVE '01' TO WRK-REJ-COD-MOTIVO
+             WHEN ANAL-BALANCETE = ZEROS
+               MOVE 'N'  TO WRK-ANAL-VALIDO
+               MOVE '03' TO WRK-REJ-COD-MOTIVO
+             WHEN ANAL-PARTIDA = ZEROS
+               MOVE 'N'  TO WRK-ANAL-VALIDO
+               MOVE '04' TO WRK-REJ-COD-MOTIVO
+             WHEN NOT LCTO-RECONHECIDO
+               MOVE 'N'  TO WRK-ANAL-VALIDO
+               MOVE '02' TO WRK-REJ-COD-MOTIVO
+           END-EVALUATE.
+
+      *GRAVA EM REJEITADOS UM REGISTRO DO ANALITICO QUE FALHOU NA
+      * CRITICA DE ENTRADA.
+       1260-GRAVA-REJEITADO-ANAL.
+           MOVE SPACES      TO REJ-REG
+           MOVE WRK-DATA    TO REJ-DATA
+           MOVE 'ANAL'      TO REJ-ORIGEM
+           MOVE ANAL-PREF-ORIG TO REJ-PREFIXO
+           MOVE ANAL-BALANCETE TO REJ-BALANCETE
+           MOVE ANAL-PARTIDA   TO REJ-PARTIDA
+           MOVE ANAL-LCTO      TO REJ-LCTO
+           MOVE ANAL-VALOR     TO REJ-VALOR
+           MOVE WRK-REJ-COD-MOTIVO TO REJ-COD-MOTIVO
+           WRITE REJ-REG
+           ADD 1 TO WRK-QT-REJEITADOS.
+
+      *CONFERE SE WRK-VAL-LCTO E UM CODIGO DE LANCAMENTO RECONHECIDO
+      * (01=DEBITO, 02=CREDITO, 03=ESTORNO, 04=AJUSTE).
+       1170-VALIDA-LCTO.
+           EVALUATE WRK-VAL-LCTO
+             WHEN 01 WHEN 02 WHEN 03 WHEN 04
+               MOVE 'S' TO WRK-LCTO-ACHOU
+             WHEN OTHER
+               MOVE 'N' TO WRK-LCTO-ACHOU
+           END-EVALUATE.
+
+      *CHAVE CASOU E VALOR BATEU: ACUMULA O SUBTOTAL NA LINHA DE
+      * WRK-R1-TABELA CORRESPONDENTE AO PREFIXO+BALANCETE DESTE
+      * MATCH (CRIANDO A LINHA SE FOR A PRIMEIRA VEZ QUE ESSE
+      * PREFIXO+BALANCETE APARECE). A ACUMULACAO E POR TABELA, NAO
+      * POR QUEBRA DE SEQUENCIA, PORQUE O SORT NO JCL SO GARANTE
+      * ORDEM POR BALANCETE+PARTIDA+LCTO - PARTIDAS DE UM MESMO
+      * PREFIXO DENTRO DE UM BALANCETE PODEM NAO CHEGAR CONTIGUAS.
+       1300-GRAVA-R1-MATCH.
+           MOVE 'N' TO WRK-ACHOU-R1
+           SET WRK-R1-IDX TO 1
+           SEARCH WRK-R1-TAB
+             AT END
+               CONTINUE
+             WHEN WRK-R1-TAB-PREFIXO (WRK-R1-IDX) = SINT-PREFIXO
+              AND WRK-R1-TAB-BALANCETE (WRK-R1-IDX) = SINT-BALANCETE
+               MOVE 'S' TO WRK-ACHOU-R1
+           END-SEARCH
+           IF NOT ACHOU-R1-LINHA
+              AND WRK-R1-QTDE < 500
+              ADD 1 TO WRK-R1-QTDE
+              SET WRK-R1-IDX TO WRK-R1-QTDE
+              MOVE SINT-PREFIXO TO WRK-R1-TAB-PREFIXO (WRK-R1-IDX)
+              MOVE SINT-BALANCETE TO WRK-R1-TAB-BALANCETE (WRK-R1-IDX)
+              MOVE 'S' TO WRK-ACHOU-R1
+           END-IF
+           IF ACHOU-R1-LINHA
+              IF SINT-PARTIDA NOT =
+                    WRK-R1-TAB-ULT-PARTIDA (WRK-R1-IDX)
+                 ADD 1 TO WRK-R1-TAB-QT-PARTIDAS (WRK-R1-IDX)
+                 MOVE SINT-PARTIDA
+                    TO WRK-R1-TAB-ULT-PARTIDA (WRK-R1-IDX)
+              END-IF
+              ADD 1 TO WRK-R1-TAB-QT-LCTOS (WRK-R1-IDX)
+              ADD SINT-VALOR TO WRK-R1-TAB-VALORTOTAL (WRK-R1-IDX)
+           END-IF
+           ADD 1 TO WRK-TOT-R1-QT
+           ADD SINT-VALOR TO WRK-TOT-R1-VALOR
+           MOVE SINT-BALANCETE TO WRK-ACUM-BALANCETE
+           MOVE 'R1' TO WRK-ACUM-TIPO
+           MOVE SINT-VALOR TO WRK-ACUM-VALOR
+           PERFORM 8000-ACUMULA-BALANCETE.
+
+      *GRAVA EM RESULTADO1 UMA LINHA 'D' PARA CADA PREFIXO+BALANCETE
+      * ACUMULADO EM WRK-R1-TABELA.
+       1350-GRAVA-R1-TABELA.
+           PERFORM VARYING WRK-R1-IDX FROM 1 BY 1
+                   UNTIL WRK-R1-IDX > WRK-R1-QTDE
+               MOVE WRK-DATA TO RESUL1-DATA
+               MOVE WRK-R1-TAB-PREFIXO (WRK-R1-IDX) TO RESUL1-PREFIXO
+               MOVE WRK-R1-TAB-BALANCETE (WRK-R1-IDX)
+                   TO RESUL1-BALANCETE
+               MOVE WRK-R1-TAB-QT-PARTIDAS (WRK-R1-IDX)
+                   TO RESUL1-QT-PARTIDAS
+               MOVE WRK-R1-TAB-QT-LCTOS (WRK-R1-IDX) TO RESUL1-QT-LCTOS
+               MOVE WRK-R1-TAB-VALORTOTAL (WRK-R1-IDX) TO RESUL1-TOTAL
+               MOVE 'D' TO RESUL1-TIPO-LINHA
+               WRITE RESUL1-REG
+               ADD 1 TO WRK-QT-R1-GRAVADOS
            END-PERFORM.
+
+      *GRAVA A ULTIMA LINHA DE RESULTADO1 COM O TOTAL GERAL DA
+      * EXECUCAO (SOMA DE TODOS OS BALANCETES QUE BATERAM).
+       1600-GRAVA-R1-TOTAL-GERAL.
+           MOVE WRK-DATA TO RESUL1-DATA
+           MOVE ZEROS TO RESUL1-PREFIXO
+           MOVE ZEROS TO RESUL1-BALANCETE
+           MOVE WRK-TOT-R1-QT TO RESUL1-QT-PARTIDAS
+           MOVE WRK-TOT-R1-QT TO RESUL1-QT-LCTOS
+           MOVE WRK-TOT-R1-VALOR TO RESUL1-TOTAL
+           MOVE 'T' TO RESUL1-TIPO-LINHA
+           WRITE RESUL1-REG
+           ADD 1 TO WRK-QT-R1-GRAVADOS.
+
+      *GRAVA UMA LINHA EM RESULTADO2: SO NO SINTETICO (TIPO 'C') OU
+      * CHAVE CASADA COM VALOR DIVERGENTE (TIPO 'V', CONFORME
+      * WRK-TIPO-DIVERG-ATUAL ARMADO PELO CHAMADOR).
+       1400-GRAVA-R2-SO-SINT.
+           MOVE WRK-DATA TO RESUL2-DATA
+           MOVE SINT-PREFIXO TO RESUL2-PREFIXO
+           MOVE SINT-BALANCETE TO RESUL2-BALANCETE
+           MOVE SINT-PARTIDA TO RESUL2-PARTIDA
+           MOVE SINT-LCTO TO RESUL2-LCTO
+           MOVE SINT-VALOR TO RESUL2-VALOR
+           MOVE SINT-HST TO RESUL2-HST
+           MOVE WRK-TIPO-DIVERG-ATUAL TO RESUL2-TIPO-DIVERG
+           WRITE RESUL2-REG
+           ADD 1 TO WRK-QT-R2-GRAVADOS
+           ADD 1 TO WRK-TOT-R2-QT
+           ADD SINT-VALOR TO WRK-TOT-R2-VALOR
+           MOVE SINT-BALANCETE TO WRK-ACUM-BALANCETE
+           MOVE 'R2' TO WRK-ACUM-TIPO
+           MOVE SINT-VALOR TO WRK-ACUM-VALOR
+           PERFORM 8000-ACUMULA-BALANCETE.
+
+      *GRAVA UMA LINHA EM RESULTADO3: SO NO ANALITICO (TIPO 'C') OU
+      * CHAVE CASADA COM VALOR DIVERGENTE (TIPO 'V', CONFORME
+      * WRK-TIPO-DIVERG-ATUAL ARMADO PELO CHAMADOR).
+       1500-GRAVA-R3-SO-ANAL.
+           IF WRK-R3-LINHAS-PAG >= WRK-R3-MAX-LINHAS
+              PERFORM 1550-IMPRIME-CABECALHO-R3
+           END-IF
+           MOVE ANAL-HST       TO WRK-VAL-HST
+           PERFORM 1270-BUSCA-DESC-HST
+           MOVE ANAL-PREF-ORIG TO WRK-R3-LD-PREF-ORIG
+           MOVE ANAL-BALANCETE TO WRK-R3-LD-BALANCETE
+           MOVE ANAL-PREF-DEST TO WRK-R3-LD-PREF-DEST
+           MOVE ANAL-PARTIDA   TO WRK-R3-LD-PARTIDA
+           MOVE ANAL-LCTO      TO WRK-R3-LD-LCTO
+           MOVE ANAL-VALOR     TO WRK-R3-LD-VALOR
+           MOVE ANAL-HST       TO WRK-R3-LD-HST
+           MOVE WRK-HST-DESC   TO WRK-R3-LD-HISTORICO
+           MOVE WRK-TIPO-DIVERG-ATUAL TO WRK-R3-LD-TIPO
+           MOVE WRK-R3-LINHA-DET TO RESUL3-LINHA
+           WRITE RESUL3-LINHA
+           ADD 1 TO WRK-R3-LINHAS-PAG
+           ADD 1 TO WRK-QT-R3-GRAVADOS
+           ADD 1 TO WRK-TOT-R3-QT
+           ADD ANAL-VALOR TO WRK-TOT-R3-VALOR
+           MOVE ANAL-BALANCETE TO WRK-ACUM-BALANCETE
+           MOVE 'R3' TO WRK-ACUM-TIPO
+           MOVE ANAL-VALOR TO WRK-ACUM-VALOR
+           PERFORM 8000-ACUMULA-BALANCETE.
+
+      *IMPRIME TITULO/DATA/PAGINA E CABECALHO DE COLUNAS DO RELATORIO
+      * DE RESULTADO3, E ZERA A CONTAGEM DE LINHAS DA PAGINA ATUAL.
+      * CHAMADA NO INICIO DO PROCESSAMENTO E SEMPRE QUE A PAGINA
+      * CORRENTE ATINGE WRK-R3-MAX-LINHAS.
+       1550-IMPRIME-CABECALHO-R3.
+           ADD 1 TO WRK-R3-PAGINA
+           MOVE SPACES TO RESUL3-LINHA
+           STRING 'RELATORIO DE DIVERGENCIAS - SOMENTE EM ANALITICO'
+               DELIMITED BY SIZE INTO RESUL3-LINHA
+           END-STRING
+           WRITE RESUL3-LINHA
+           MOVE SPACES TO RESUL3-LINHA
+           STRING 'DATA: '       DELIMITED BY SIZE
+                  WRK-DATA       DELIMITED BY SIZE
+                  '   PAGINA: '  DELIMITED BY SIZE
+                  WRK-R3-PAGINA  DELIMITED BY SIZE
+               INTO RESUL3-LINHA
+           END-STRING
+           WRITE RESUL3-LINHA
+           MOVE SPACES TO RESUL3-LINHA
+           WRITE RESUL3-LINHA
+           MOVE SPACES TO RESUL3-LINHA
+      *CADA ROTULO TERMINA NA MESMA COLUNA EM QUE TERMINA O CAMPO
+      * CORRESPONDENTE DE WRK-R3-LINHA-DET (CAMPOS NUMERICOS SAO
+      * ALINHADOS A DIREITA, IGUAL AOS DADOS PIC Z(N)9 ABAIXO DELES).
+           STRING 'ORI'                     DELIMITED BY SIZE
+                  '  BALANCETE'             DELIMITED BY SIZE
+                  '   DEST'                 DELIMITED BY SIZE
+                  '            PARTIDA'     DELIMITED BY SIZE
+                  '  LC'                    DELIMITED BY SIZE
+                  '            VALOR'       DELIMITED BY SIZE
+                  '  HST'                   DELIMITED BY SIZE
+                  '  HISTORICO                     '  DELIMITED BY SIZE
+                  '  T'                     DELIMITED BY SIZE
+               INTO RESUL3-LINHA
+           END-STRING
+           WRITE RESUL3-LINHA
+           MOVE ZEROS TO WRK-R3-LINHAS-PAG.
+
+      *GRAVA O TOTAL GERAL DE RESULTADO3 (QUANTIDADE E VALOR DE
+      * DIVERGENCIAS ENCONTRADAS SOMENTE NO ANALITICO) AO FINAL DO
+      * RELATORIO.
+       1650-GRAVA-R3-TOTAL-GERAL.
+           MOVE SPACES TO RESUL3-LINHA
+           WRITE RESUL3-LINHA
+           MOVE SPACES TO RESUL3-LINHA
+           STRING 'TOTAL GERAL RESULTADO3   QT='  DELIMITED BY SIZE
+                  WRK-TOT-R3-QT                   DELIMITED BY SIZE
+                  '   VALOR='                      DELIMITED BY SIZE
+                  WRK-TOT-R3-VALOR                 DELIMITED BY SIZE
+               INTO RESUL3-LINHA
+           END-STRING
+           WRITE RESUL3-LINHA.
+
+      *CONSULTA A TABELA DE CODIGOS DE HISTORICO (HST) E DEVOLVE EM
+      * WRK-HST-DESC A DESCRICAO CORRESPONDENTE A WRK-VAL-HST, PARA
+      * USO NO DETALHAMENTO DE RESULTADO3.
+       1270-BUSCA-DESC-HST.
+           SET WRK-HST-IDX TO 1
+           SEARCH WRK-HST-TAB
+             AT END
+               MOVE 'HISTORICO NAO CADASTRADO' TO WRK-HST-DESC
+             WHEN WRK-HST-TAB-COD (WRK-HST-IDX) = WRK-VAL-HST
+               MOVE WRK-HST-TAB-DESC (WRK-HST-IDX) TO WRK-HST-DESC
+           END-SEARCH.
+
+      *ACUMULA, NA TABELA EM MEMORIA WRK-BAL-TAB, OS TOTAIS DE
+      * CONTROLE (QUANTIDADE E VALOR) DE UM BALANCETE, SEPARADOS
+      * POR TIPO DE RESULTADO (R1=BATE, R2=SO NO SINTETICO,
+      * R3=SO NO ANALITICO). CRIA A LINHA DA TABELA QUANDO O
+      * BALANCETE AINDA NAO FOI ENCONTRADO.
+       8000-ACUMULA-BALANCETE.
+           MOVE 'N' TO WRK-ACHOU-BAL
+           SET WRK-BAL-IDX TO 1
+           SEARCH WRK-BAL-TAB
+             AT END
+               CONTINUE
+             WHEN WRK-BAL-CHAVE (WRK-BAL-IDX) = WRK-ACUM-BALANCETE
+               MOVE 'S' TO WRK-ACHOU-BAL
+           END-SEARCH
+           IF NOT ACHOU-BALANCETE
+      *SO CRIA LINHA NOVA SE AINDA HOUVER ESPACO NA TABELA. SE AS 500
+      * LINHAS JA ESTIVEREM OCUPADAS, O BALANCETE FICA DE FORA DO
+      * QUEBRA-POR-BALANCETE (OS TOTAIS GERAIS EM RESUMO/AUDITLOG
+      * CONTINUAM CORRETOS, SO O DETALHE POR BALANCETE E QUE NAO
+      * CONTEMPLA ESSE BALANCETE A MAIS).
+              IF WRK-BAL-QTDE < 500
+                 ADD 1 TO WRK-BAL-QTDE
+                 SET WRK-BAL-IDX TO WRK-BAL-QTDE
+                 MOVE WRK-ACUM-BALANCETE TO WRK-BAL-CHAVE (WRK-BAL-IDX)
+                 MOVE 'S' TO WRK-ACHOU-BAL
+              END-IF
+           END-IF
+           IF ACHOU-BALANCETE
+              EVALUATE WRK-ACUM-TIPO
+                WHEN 'R1'
+                  ADD 1 TO WRK-BAL-QT-R1 (WRK-BAL-IDX)
+                  ADD WRK-ACUM-VALOR TO WRK-BAL-VL-R1 (WRK-BAL-IDX)
+                WHEN 'R2'
+                  ADD 1 TO WRK-BAL-QT-R2 (WRK-BAL-IDX)
+                  ADD WRK-ACUM-VALOR TO WRK-BAL-VL-R2 (WRK-BAL-IDX)
+                WHEN 'R3'
+                  ADD 1 TO WRK-BAL-QT-R3 (WRK-BAL-IDX)
+                  ADD WRK-ACUM-VALOR TO WRK-BAL-VL-R3 (WRK-BAL-IDX)
+              END-EVALUATE
+           END-IF.
+
+      *MONTA E EMITE (NO CONSOLE E NO ARQUIVO RESUMO) O RESUMO DE
+      * TOTAIS DE CONTROLE DO PROCESSAMENTO, GERAL E QUEBRADO POR
+      * BALANCETE, PARA CONFERENCIA DO BATIMENTO DA CONCILIACAO.
+       9000-RESUMO-FINAL.
+           DISPLAY '------- RESUMO DE TOTAIS DE CONTROLE -------'
+           DISPLAY 'RESULTADO1 (BATEU) ..: QT=' WRK-TOT-R1-QT
+                   ' VALOR=' WRK-TOT-R1-VALOR
+           DISPLAY 'RESULTADO2 (SO SINT) : QT=' WRK-TOT-R2-QT
+                   ' VALOR=' WRK-TOT-R2-VALOR
+           DISPLAY 'RESULTADO3 (SO ANAL) : QT=' WRK-TOT-R3-QT
+                   ' VALOR=' WRK-TOT-R3-VALOR
+           DISPLAY 'REJEITADOS NA CRITICA: QT=' WRK-QT-REJEITADOS
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'RESUMO DE TOTAIS DE CONTROLE - DATA ' WRK-DATA
+               DELIMITED BY SIZE INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'RESULTADO1 (BATEU)   QT=' WRK-TOT-R1-QT
+               ' VALOR=' WRK-TOT-R1-VALOR
+               DELIMITED BY SIZE INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'RESULTADO2 (SO SINT) QT=' WRK-TOT-R2-QT
+               ' VALOR=' WRK-TOT-R2-VALOR
+               DELIMITED BY SIZE INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'RESULTADO3 (SO ANAL) QT=' WRK-TOT-R3-QT
+               ' VALOR=' WRK-TOT-R3-VALOR
+               DELIMITED BY SIZE INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'REJEITADOS NA CRITICA QT=' WRK-QT-REJEITADOS
+               DELIMITED BY SIZE INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           MOVE SPACES TO RESUMO-LINHA
+           STRING 'DETALHE POR BALANCETE:' DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           WRITE RESUMO-LINHA
+           PERFORM VARYING WRK-BAL-IDX FROM 1 BY 1
+                   UNTIL WRK-BAL-IDX > WRK-BAL-QTDE
+               DISPLAY 'BALANCETE ' WRK-BAL-CHAVE (WRK-BAL-IDX)
+                   ' R1-QT=' WRK-BAL-QT-R1 (WRK-BAL-IDX)
+                   ' R1-VL=' WRK-BAL-VL-R1 (WRK-BAL-IDX)
+                   ' R2-QT=' WRK-BAL-QT-R2 (WRK-BAL-IDX)
+                   ' R2-VL=' WRK-BAL-VL-R2 (WRK-BAL-IDX)
+                   ' R3-QT=' WRK-BAL-QT-R3 (WRK-BAL-IDX)
+                   ' R3-VL=' WRK-BAL-VL-R3 (WRK-BAL-IDX)
+               MOVE SPACES TO RESUMO-LINHA
+               STRING 'BALANCETE ' WRK-BAL-CHAVE (WRK-BAL-IDX)
+                   ' R1-QT=' WRK-BAL-QT-R1 (WRK-BAL-IDX)
+                   ' R1-VL=' WRK-BAL-VL-R1 (WRK-BAL-IDX)
+                   ' R2-QT=' WRK-BAL-QT-R2 (WRK-BAL-IDX)
+                   ' R2-VL=' WRK-BAL-VL-R2 (WRK-BAL-IDX)
+                   ' R3-QT=' WRK-BAL-QT-R3 (WRK-BAL-IDX)
+                   ' R3-VL=' WRK-BAL-VL-R3 (WRK-BAL-IDX)
+                   DELIMITED BY SIZE INTO RESUMO-LINHA
+               WRITE RESUMO-LINHA
+           END-PERFORM.
+
+      *GRAVA (EM MODO EXTEND, UMA LINHA POR EXECUCAO) O REGISTRO DE
+      * AUDITORIA DESTA RODADA: DATA INFORMADA, DATA/HORA DO SISTEMA,
+      * VOLUME LIDO DE CADA ENTRADA E VOLUME GRAVADO EM CADA SAIDA.
+       9500-GRAVA-AUDITLOG.
+           MOVE SPACES TO AUDITLOG-LINHA
+           STRING 'DATA=' WRK-DATA
+               ' SISTEMA=' WRK-LOG-DATA-SISTEMA '-' WRK-LOG-HORA-SISTEMA
+               ' SINT-LIDOS=' WRK-QT-SINT-LIDOS
+               ' ANAL-LIDOS=' WRK-QT-ANAL-LIDOS
+               ' R1-GRAVADOS=' WRK-QT-R1-GRAVADOS
+               ' R2-GRAVADOS=' WRK-QT-R2-GRAVADOS
+               ' R3-GRAVADOS=' WRK-QT-R3-GRAVADOS
+               ' REJEITADOS=' WRK-QT-REJEITADOS
+               DELIMITED BY SIZE INTO AUDITLOG-LINHA
+           WRITE AUDITLOG-LINHA.

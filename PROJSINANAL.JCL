@@ -0,0 +1,64 @@
+//PROJSIN  JOB  (ACCT),'CONCILIACAO SIN/ANAL',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* SUFIXO E O MESMO VALOR QUE VAI NO SEGUNDO CARTAO SYSIN DO     *
+//* PASSO PROJSIN, LA EMBAIXO - MUDE AQUI E LA JUNTOS A CADA      *
+//* EXECUCAO (EX.: PERIODO SEGUINTE, SUFIXO=0831).                *
+//*--------------------------------------------------------------*
+//        SET  SUFIXO=0731
+//*--------------------------------------------------------------*
+//* CLASSIFICA SINTETICO E ANALITICO POR BALANCETE+PARTIDA+LCTO   *
+//* ANTES DE CHAMAR O PROJSINANAL, QUE ESPERA OS DOIS ARQUIVOS    *
+//* DE ENTRADA JA EM ORDEM ASCENDENTE DESSA CHAVE (MERGE). O      *
+//* SORTOUT GRAVA DIRETO NO NOME QUE 0500-MONTA-NOMES-ARQUIVOS    *
+//* VAI ABRIR (SINTETICO.&SUFIXO..TXT), E NAO EM UM NOME PROPRIO  *
+//* DE ARQUIVO CLASSIFICADO, PARA NAO DEPENDER DE UM DD/ALOCACAO  *
+//* SEPARADA QUE O PROJSINANAL NEM CONSULTA (VEJA NOTA ABAIXO).   *
+//*--------------------------------------------------------------*
+//SORTSINT EXEC PGM=SORT
+//SORTIN   DD   DSN=PROJSIN.SINTETICO.TXT,DISP=SHR
+//SORTOUT  DD   DSN=SINTETICO.&SUFIXO..TXT,
+//              DISP=(NEW,PASS,DELETE),
+//              SPACE=(CYL,(10,10),RLSE)
+//SYSIN    DD   *
+  SORT FIELDS=(4,9,CH,A,13,17,CH,A,30,2,CH,A)
+/*
+//SORTANAL EXEC PGM=SORT
+//SORTIN   DD   DSN=PROJSIN.ANALITICO.TXT,DISP=SHR
+//SORTOUT  DD   DSN=ANALITICO.&SUFIXO..TXT,
+//              DISP=(NEW,PASS,DELETE),
+//              SPACE=(CYL,(10,10),RLSE)
+//SYSIN    DD   *
+  SORT FIELDS=(4,9,CH,A,18,17,CH,A,35,2,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* SINTETICO/ANALITICO/RESUMO/REJEITADOS/RESULTADO1/2/3 NAO SAO  *
+//* ALOCADOS POR DD NESTE PASSO - O PROPRIO PROJSINANAL MONTA E   *
+//* ABRE ESSES NOMES DIRETO A PARTIR DO SUFIXO INFORMADO NO       *
+//* SEGUNDO CARTAO SYSIN ABAIXO (EX.: SUFIXO 0731 ABRE            *
+//* SINTETICO.0731.TXT/ANALITICO.0731.TXT - OS MESMOS NOMES QUE   *
+//* OS PASSOS SORTSINT/SORTANAL ACIMA ACABARAM DE GRAVAR - E      *
+//* GRAVA RESUMO.0731.TXT/REJEITADOS.0731.TXT/RESULTADO1.0731.TXT/*
+//* RESULTADO2.0731.TXT/RESULTADO3.0731.TXT). O CARTAO SYSIN E A  *
+//* UNICA FONTE DO SUFIXO; O SIMBOLO &SUFIXO ACIMA SO EXISTE PARA *
+//* OS PASSOS DE SORT E PRECISA SER DIGITADO IGUAL AO CARTAO      *
+//* SYSIN - NAO HA COMO O JCL VALIDAR ISSO EM TEMPO DE SUBMIT.    *
+//* OS DD DE RESUMO/AUDITLOG/REJEITADOS ABAIXO TAMBEM NAO SAO     *
+//* CONSULTADOS PELO PROGRAMA (MESMO MOTIVO - ASSIGN TO DYNAMIC   *
+//* NESTE AMBIENTE ABRE UM CAMINHO DE ARQUIVO DIRETO, NAO UMA DD) *
+//* E FICAM AQUI SO COMO DOCUMENTACAO DO QUE SERIA ALOCADO EM UM  *
+//* MAINFRAME REAL.                                               *
+//*--------------------------------------------------------------*
+//PROJSIN  EXEC PGM=PROJSINANAL
+//RESUMO   DD   DSN=PROJSIN.RESUMO.TXT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD   DSN=PROJSIN.AUDITLOG.TXT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE)
+//REJEITADOS DD DSN=PROJSIN.REJEITADOS.TXT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE)
+//SYSIN    DD   *
+20260809
+0731
+/*
